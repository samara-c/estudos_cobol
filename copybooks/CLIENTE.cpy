@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CLIENTE.cpy
+      * Purpose : Layout do registro mestre de cliente (CLIENTE-MASTER)
+      *           chave primaria CPF-CLIENTE.
+      ******************************************************************
+       01  CLIENTE-REG.
+           05  CPF-CLIENTE         PIC 9(11).
+           05  NOME-CLIENTE        PIC X(30).
+           05  DATA-NASC.
+               10  DIA             PIC 9(2).
+               10  MES             PIC 9(2).
+               10  ANO             PIC 9(4).
+           05  CODIGO-CLIENTE      PIC X(30).
