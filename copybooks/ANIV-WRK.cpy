@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: ANIV-WRK.cpy
+      * Purpose : Registro de trabalho do SORT usado pelo relatorio de
+      *           aniversariantes do mes (programa aniversariantes).
+      ******************************************************************
+       01  WRK-ANIV-REG.
+           05  WRK-ANIV-MES            PIC 9(02).
+           05  WRK-ANIV-DIA            PIC 9(02).
+           05  WRK-ANIV-NOME           PIC X(30).
+           05  WRK-ANIV-CPF            PIC 9(11).
