@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CPF-EXC.cpy
+      * Purpose : Registro do arquivo de excecoes de CPF invalido
+      *           (CPF rejeitado antes de gravar em CLIENTE-MASTER).
+      ******************************************************************
+       01  EXC-REG.
+           05  EXC-DATA-HORA       PIC 9(14).
+           05  EXC-CPF             PIC 9(11).
+           05  EXC-MOTIVO          PIC X(40).
