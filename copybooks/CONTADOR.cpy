@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CONTADOR.cpy
+      * Purpose : Registro unico do arquivo de sequencia usado para
+      *           gerar o codigo do cliente (NUMERO-X / NOMENUMERO).
+      ******************************************************************
+       01  CONTADOR-REG.
+           05  CONTADOR-CHAVE      PIC 9(01).
+           05  ULTIMO-NUMERO       PIC 9(09).
