@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CLIENTE-LOG.cpy
+      * Purpose : Registro de trilha de auditoria (CLIENTE-LOG) com a
+      *           imagem antes/depois de cada inclusao, alteracao ou
+      *           exclusao de CLIENTE-MASTER.
+      ******************************************************************
+       01  LOG-REG.
+           05  LOG-DATA-HORA       PIC 9(14).
+           05  LOG-OPERADOR        PIC X(08).
+           05  LOG-OPERACAO        PIC X(01).
+               88  LOG-INCLUSAO               VALUE "I".
+               88  LOG-ALTERACAO              VALUE "A".
+               88  LOG-EXCLUSAO               VALUE "E".
+           05  LOG-CPF             PIC 9(11).
+           05  LOG-ANTES.
+               10  LOG-ANTES-NOME      PIC X(30).
+               10  LOG-ANTES-DIA       PIC 9(2).
+               10  LOG-ANTES-MES       PIC 9(2).
+               10  LOG-ANTES-ANO       PIC 9(4).
+           05  LOG-DEPOIS.
+               10  LOG-DEPOIS-NOME     PIC X(30).
+               10  LOG-DEPOIS-DIA      PIC 9(2).
+               10  LOG-DEPOIS-MES      PIC 9(2).
+               10  LOG-DEPOIS-ANO      PIC 9(4).
