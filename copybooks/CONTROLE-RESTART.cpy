@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CONTROLE-RESTART.cpy
+      * Purpose : Registro unico de checkpoint/restart do processamento
+      *           em lote de CLIENTE-MASTER - guarda o CPF do ultimo
+      *           registro de carga processado com sucesso.
+      ******************************************************************
+       01  RESTART-REG.
+           05  RESTART-CHAVE           PIC 9(01).
+           05  RESTART-ULTIMO-CPF      PIC 9(11).
+           05  RESTART-DATA-HORA       PIC 9(14).
