@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: MESES.cpy
+      * Purpose : Tabela de nomes de mes em portugues, indexada pelo
+      *           numero do mes (1-12). Usada para formatar DATA-NASC
+      *           como "DD DE MES DE AAAA" sem depender de texto livre.
+      ******************************************************************
+       01  TABELA-MESES.
+           05  FILLER              PIC X(11) VALUE "JANEIRO".
+           05  FILLER              PIC X(11) VALUE "FEVEREIRO".
+           05  FILLER              PIC X(11) VALUE "MARCO".
+           05  FILLER              PIC X(11) VALUE "ABRIL".
+           05  FILLER              PIC X(11) VALUE "MAIO".
+           05  FILLER              PIC X(11) VALUE "JUNHO".
+           05  FILLER              PIC X(11) VALUE "JULHO".
+           05  FILLER              PIC X(11) VALUE "AGOSTO".
+           05  FILLER              PIC X(11) VALUE "SETEMBRO".
+           05  FILLER              PIC X(11) VALUE "OUTUBRO".
+           05  FILLER              PIC X(11) VALUE "NOVEMBRO".
+           05  FILLER              PIC X(11) VALUE "DEZEMBRO".
+       01  FILLER REDEFINES TABELA-MESES.
+           05  NOME-MES-TAB        PIC X(11) OCCURS 12 TIMES
+                                    INDEXED BY IDX-MES.
