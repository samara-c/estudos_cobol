@@ -1,37 +1,430 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION                              DIVISION.
-       PROGRAM-ID. meu-programa.
-
-      *=================================================================DIVISOES COMENTADAS
-       DATA                                        DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 NUMERO-X PIC 9(09) .
-       77 NOME PIC A(30) .
-       77 NOMENUMERO PIC X(30) .
-
-       01 CLIENTE .
-           02    NOME-CLIENTE    PIC X(6) VALUE "SAMARA" .
-           02    CPF             PIC 9(12) VALUE 44225866882 .
-           02    DATA-NASC .
-           03    DIA    PIC 9(2) .
-           03    MES    PIC XXXXXXXXXXX .
-           03    ANO    PIC 9(4) .
-
-      *variaveis nome, cpf e datanasc pertencem ao registro cliente
-      *variaveis dia, mes e ano são subconjuntos de datanasc (item de grupo, que nao tem tipo)
-
-      *=================================================================
-       PROCEDURE                                   DIVISION.
-      *     DISPLAY "OLA MUNDO! EU ESTOU MUITO FELIZ EM APRENDER A LINGU
-      *    "AGEM DE PROGRAMACAO COBOL" .
-
-
-      *     DISPLAY NOME .
-           DISPLAY DATA-NASC .
-           STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Manutencao (inclusao/alteracao/exclusao) do cadastro
+      *          de clientes, persistido em CLIENTE-MASTER (indexado
+      *          por CPF) em vez de um unico registro fixo em WORKING-
+      *          STORAGE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                              DIVISION.
+       PROGRAM-ID. meu-programa.
+
+      *=================================================================DIVISOES COMENTADAS
+       ENVIRONMENT                                 DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "data/cliente-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF-CLIENTE
+               FILE STATUS IS WS-FS-CLIENTE.
+
+           SELECT CPF-EXCECOES ASSIGN TO "data/cpf-excecoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCECAO.
+
+           SELECT CONTADOR ASSIGN TO "data/contador.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTADOR-CHAVE
+               FILE STATUS IS WS-FS-CONTADOR.
+
+           SELECT CLIENTE-LOG ASSIGN TO "data/cliente-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA                                        DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  CPF-EXCECOES.
+           COPY CPF-EXC.
+
+       FD  CONTADOR.
+           COPY CONTADOR.
+
+       FD  CLIENTE-LOG.
+           COPY CLIENTE-LOG.
+
+       WORKING-STORAGE SECTION.
+       77 NUMERO-X PIC 9(09) .
+       77 NOME PIC A(30) .
+       77 NOMENUMERO PIC X(30) .
+
+       01  WS-FS-CLIENTE               PIC X(02).
+           88  FS-OK                           VALUE "00".
+           88  FS-NAO-ENCONTRADO                VALUE "23".
+           88  FS-ARQUIVO-INEXISTENTE          VALUE "35".
+           88  FS-DUPLICADO                    VALUE "22".
+
+       01  WS-FS-EXCECAO               PIC X(02).
+           88  FS-EXC-OK                        VALUE "00".
+
+       01  WS-FS-CONTADOR               PIC X(02).
+           88  FS-CONTADOR-OK                   VALUE "00".
+           88  FS-CONTADOR-INEXISTENTE          VALUE "35".
+
+       01  WS-FS-LOG                    PIC X(02).
+           88  FS-LOG-OK                        VALUE "00".
+
+      * Tipo de operacao da transacao corrente: Inclusao/Alteracao/
+      * Exclusao, lida junto com o restante da transacao em
+      * 0150-LER-TRANSACAO. Controla tanto a gravacao em CLIENTE-MASTER
+      * quanto a imagem antes/depois gravada em CLIENTE-LOG.
+       01  WS-TIPO-OPERACAO              PIC X(01) VALUE SPACE.
+           88  OP-INCLUSAO                       VALUE "I".
+           88  OP-ALTERACAO                       VALUE "A".
+           88  OP-EXCLUSAO                        VALUE "E".
+           88  FIM-TRANSACOES                     VALUE "F".
+
+       01  WS-OPERADOR                   PIC X(08) VALUE SPACES.
+
+      * Imagem do registro antes da alteracao/exclusao, para a trilha
+      * de auditoria.
+       COPY CLIENTE REPLACING CLIENTE-REG BY WS-CLIENTE-ANTES.
+
+      * Registro de trabalho: mesma forma de CLIENTE-REG, usado para
+      * montar/validar um cliente antes de gravar em CLIENTE-MASTER.
+       COPY CLIENTE REPLACING CLIENTE-REG BY WS-CLIENTE.
+
+      * Tabela de nomes de mes (vocabulario controlado para MES).
+       COPY MESES.
+
+       01  WS-DATA-FORMATADA            PIC X(40).
+
+      *-----------------------------------------------------------------
+      * Validacao de CPF (digitos verificadores).
+      *-----------------------------------------------------------------
+       01  WS-CPF-TRAB.
+           05  WS-CPF-NUM              PIC 9(11).
+           05  WS-CPF-DIG REDEFINES WS-CPF-NUM
+                                       PIC 9 OCCURS 11 TIMES
+                                       INDEXED BY IDX-CPF.
+
+       01  WS-CPF-VALIDO                PIC X(01) VALUE "N".
+           88  CPF-VALIDO                        VALUE "S".
+           88  CPF-INVALIDO                       VALUE "N".
+
+       01  WS-CPF-SOMA                  PIC 9(05).
+       01  WS-CPF-RESTO                 PIC 9(05).
+       01  WS-CPF-PESO                  PIC 9(02).
+       01  WS-CPF-DV1                   PIC 9(01).
+       01  WS-CPF-DV2                   PIC 9(01).
+
+      *-----------------------------------------------------------------
+      * Validacao de DATA-NASC (calendario).
+      *-----------------------------------------------------------------
+       01  WS-DIAS-NO-MES-TAB.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 28.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+       01  FILLER REDEFINES WS-DIAS-NO-MES-TAB.
+           05  WS-DIAS-NO-MES          PIC 9(02) OCCURS 12 TIMES.
+
+       01  WS-DATA-VALIDA               PIC X(01) VALUE "N".
+           88  DATA-NASC-VALIDA                  VALUE "S".
+           88  DATA-NASC-INVALIDA                VALUE "N".
+
+       01  WS-ANO-ATUAL                  PIC 9(04).
+       01  WS-LIMITE-DIA                 PIC 9(02).
+       01  WS-ANO-BISSEXTO               PIC X(01).
+           88  ANO-E-BISSEXTO                    VALUE "S".
+
+       01  WS-EXCECAO-MOTIVO             PIC X(40).
+       01  WS-MOTIVO-CPF                 PIC X(40).
+       01  WS-MOTIVO-DATA                PIC X(40).
+
+      *variaveis nome, cpf e datanasc pertencem ao registro cliente
+      *variaveis dia, mes e ano são subconjuntos de datanasc (item de grupo, que nao tem tipo)
+
+      *=================================================================
+       PROCEDURE                                   DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-ABRIR-MASTER
+           PERFORM 0150-LER-TRANSACAO
+           PERFORM UNTIL FIM-TRANSACOES
+               IF OP-EXCLUSAO
+                   PERFORM 0400-EXCLUIR-CLIENTE
+               ELSE
+                   PERFORM 1000-VALIDAR-CPF
+                   PERFORM 2000-VALIDAR-DATA-NASC
+                   IF CPF-VALIDO AND DATA-NASC-VALIDA
+                       PERFORM 0300-GRAVAR-CLIENTE
+                       PERFORM 3000-FORMATAR-DATA-NASC
+                       DISPLAY WS-DATA-FORMATADA
+                   ELSE
+                       IF CPF-INVALIDO
+                           MOVE WS-MOTIVO-CPF TO WS-EXCECAO-MOTIVO
+                           PERFORM 1900-REGISTRAR-EXCECAO
+                       END-IF
+                       IF DATA-NASC-INVALIDA
+                           MOVE WS-MOTIVO-DATA TO WS-EXCECAO-MOTIVO
+                           PERFORM 1900-REGISTRAR-EXCECAO
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 0150-LER-TRANSACAO
+           END-PERFORM
+           PERFORM 0900-FECHAR-MASTER
+           STOP RUN.
+
+       0100-ABRIR-MASTER.
+           OPEN I-O CLIENTE-MASTER
+           IF FS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
+
+       0150-LER-TRANSACAO.
+      *    Le do console uma transacao por vez: operador, tipo de
+      *    operacao (I/A/E) e, para inclusao/alteracao, os dados do
+      *    cliente. Informar "F" no tipo de operacao encerra o
+      *    programa.
+           DISPLAY "OPERADOR: " WITH NO ADVANCING
+           ACCEPT WS-OPERADOR FROM CONSOLE
+           DISPLAY "OPERACAO (I-INCLUSAO A-ALTERACAO E-EXCLUSAO "
+               "F-FIM): " WITH NO ADVANCING
+           ACCEPT WS-TIPO-OPERACAO FROM CONSOLE
+           IF NOT FIM-TRANSACOES
+               DISPLAY "CPF: " WITH NO ADVANCING
+               ACCEPT CPF-CLIENTE OF WS-CLIENTE FROM CONSOLE
+               IF NOT OP-EXCLUSAO
+                   DISPLAY "NOME: " WITH NO ADVANCING
+                   ACCEPT NOME-CLIENTE OF WS-CLIENTE FROM CONSOLE
+                   DISPLAY "DIA DE NASCIMENTO: " WITH NO ADVANCING
+                   ACCEPT DIA OF WS-CLIENTE FROM CONSOLE
+                   DISPLAY "MES DE NASCIMENTO (1-12): "
+                       WITH NO ADVANCING
+                   ACCEPT MES OF WS-CLIENTE FROM CONSOLE
+                   DISPLAY "ANO DE NASCIMENTO: " WITH NO ADVANCING
+                   ACCEPT ANO OF WS-CLIENTE FROM CONSOLE
+               END-IF
+           END-IF.
+
+       0300-GRAVAR-CLIENTE.
+           INITIALIZE WS-CLIENTE-ANTES
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO CPF-CLIENTE OF CLIENTE-REG
+           READ CLIENTE-MASTER
+               KEY IS CPF-CLIENTE OF CLIENTE-REG
+               INVALID KEY
+                   SET OP-INCLUSAO TO TRUE
+                   PERFORM 5000-GERAR-CODIGO-CLIENTE
+                   MOVE WS-CLIENTE TO CLIENTE-REG
+                   WRITE CLIENTE-REG
+               NOT INVALID KEY
+                   SET OP-ALTERACAO TO TRUE
+                   MOVE CLIENTE-REG TO WS-CLIENTE-ANTES
+                   MOVE CODIGO-CLIENTE OF CLIENTE-REG
+                       TO CODIGO-CLIENTE OF WS-CLIENTE
+                   MOVE WS-CLIENTE TO CLIENTE-REG
+                   REWRITE CLIENTE-REG
+           END-READ
+           PERFORM 6000-GRAVAR-LOG-AUDITORIA.
+
+       0400-EXCLUIR-CLIENTE.
+      *    Exclui um CLIENTE-MASTER pelo CPF, guardando a imagem
+      *    anterior para a trilha de auditoria.
+           INITIALIZE WS-CLIENTE-ANTES
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO CPF-CLIENTE OF CLIENTE-REG
+           READ CLIENTE-MASTER
+               KEY IS CPF-CLIENTE OF CLIENTE-REG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CLIENTE-REG TO WS-CLIENTE-ANTES
+                   DELETE CLIENTE-MASTER
+                   INITIALIZE WS-CLIENTE
+                   MOVE CPF-CLIENTE OF WS-CLIENTE-ANTES
+                       TO CPF-CLIENTE OF WS-CLIENTE
+                   PERFORM 6000-GRAVAR-LOG-AUDITORIA
+           END-READ.
+
+       0900-FECHAR-MASTER.
+           CLOSE CLIENTE-MASTER.
+
+       1000-VALIDAR-CPF.
+      *    Valida os dois digitos verificadores do CPF (modulo 11).
+           SET CPF-INVALIDO TO TRUE
+           MOVE "DIGITO VERIFICADOR DE CPF INVALIDO" TO WS-MOTIVO-CPF
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO WS-CPF-NUM
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 10 TO WS-CPF-PESO
+           PERFORM VARYING IDX-CPF FROM 1 BY 1 UNTIL IDX-CPF > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (IDX-CPF) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 11 TO WS-CPF-PESO
+           PERFORM VARYING IDX-CPF FROM 1 BY 1 UNTIL IDX-CPF > 10
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (IDX-CPF) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV1 = WS-CPF-DIG (10)
+              AND WS-CPF-DV2 = WS-CPF-DIG (11)
+               SET CPF-VALIDO TO TRUE
+           END-IF.
+
+       1900-REGISTRAR-EXCECAO.
+      *    Grava um registro rejeitado (CPF ou DATA-NASC invalidos)
+      *    na lista de excecoes, em vez de gravar em CLIENTE-MASTER.
+           OPEN EXTEND CPF-EXCECOES
+           IF NOT FS-EXC-OK
+               OPEN OUTPUT CPF-EXCECOES
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO EXC-DATA-HORA
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO EXC-CPF
+           MOVE WS-EXCECAO-MOTIVO TO EXC-MOTIVO
+           WRITE EXC-REG
+           CLOSE CPF-EXCECOES.
+
+       2000-VALIDAR-DATA-NASC.
+      *    Valida dias-por-mes (incluindo 29/02 em ano bissexto) e
+      *    rejeita ANO maior que o ano de processamento corrente.
+           SET DATA-NASC-INVALIDA TO TRUE
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ANO-ATUAL
+
+           IF MES OF WS-CLIENTE < 1 OR MES OF WS-CLIENTE > 12
+               MOVE "MES INVALIDO" TO WS-MOTIVO-DATA
+           ELSE
+               IF ANO OF WS-CLIENTE = ZERO
+                   OR ANO OF WS-CLIENTE > WS-ANO-ATUAL
+                   MOVE "ANO DE NASCIMENTO INVALIDO OU FUTURO"
+                       TO WS-MOTIVO-DATA
+               ELSE
+                   PERFORM 2100-VERIFICAR-BISSEXTO
+
+                   MOVE WS-DIAS-NO-MES (MES OF WS-CLIENTE)
+                       TO WS-LIMITE-DIA
+                   IF MES OF WS-CLIENTE = 2 AND ANO-E-BISSEXTO
+                       MOVE 29 TO WS-LIMITE-DIA
+                   END-IF
+
+                   IF DIA OF WS-CLIENTE < 1
+                       OR DIA OF WS-CLIENTE > WS-LIMITE-DIA
+                       MOVE "DIA INVALIDO PARA O MES INFORMADO"
+                           TO WS-MOTIVO-DATA
+                   ELSE
+                       SET DATA-NASC-VALIDA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-VERIFICAR-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           IF (FUNCTION MOD (ANO OF WS-CLIENTE, 4) = 0
+               AND FUNCTION MOD (ANO OF WS-CLIENTE, 100) NOT = 0)
+               OR FUNCTION MOD (ANO OF WS-CLIENTE, 400) = 0
+               SET ANO-E-BISSEXTO TO TRUE
+           END-IF.
+
+       3000-FORMATAR-DATA-NASC.
+      *    Monta "DD DE MES DE AAAA" a partir da tabela de meses,
+      *    em vez de exibir o texto livre que antes ficava em MES.
+           MOVE SPACES TO WS-DATA-FORMATADA
+           SET IDX-MES TO MES OF WS-CLIENTE
+           STRING DIA OF WS-CLIENTE         DELIMITED BY SIZE
+                  " DE "                    DELIMITED BY SIZE
+                  NOME-MES-TAB (IDX-MES)    DELIMITED BY SPACE
+                  " DE "                    DELIMITED BY SIZE
+                  ANO OF WS-CLIENTE         DELIMITED BY SIZE
+               INTO WS-DATA-FORMATADA
+           END-STRING.
+
+       5000-GERAR-CODIGO-CLIENTE.
+      *    Gera o proximo numero de sequencia (persistido em CONTADOR,
+      *    que sobrevive entre execucoes) e monta NOMENUMERO a partir
+      *    de NUMERO-X e NOME, gravando o resultado em CODIGO-CLIENTE.
+           OPEN I-O CONTADOR
+           IF FS-CONTADOR-INEXISTENTE
+               OPEN OUTPUT CONTADOR
+               MOVE 1 TO CONTADOR-CHAVE
+               MOVE ZERO TO ULTIMO-NUMERO
+               WRITE CONTADOR-REG
+               CLOSE CONTADOR
+               OPEN I-O CONTADOR
+           END-IF
+
+           MOVE 1 TO CONTADOR-CHAVE
+           READ CONTADOR
+               KEY IS CONTADOR-CHAVE
+               INVALID KEY
+                   MOVE ZERO TO ULTIMO-NUMERO
+           END-READ
+
+           ADD 1 TO ULTIMO-NUMERO
+           MOVE 1 TO CONTADOR-CHAVE
+           REWRITE CONTADOR-REG
+           INVALID KEY
+               WRITE CONTADOR-REG
+           END-REWRITE
+           CLOSE CONTADOR
+
+           MOVE ULTIMO-NUMERO TO NUMERO-X
+           MOVE NOME-CLIENTE OF WS-CLIENTE TO NOME
+           MOVE SPACES TO NOMENUMERO
+           STRING NUMERO-X DELIMITED BY SIZE
+                  "-"      DELIMITED BY SIZE
+                  NOME     DELIMITED BY SPACE
+               INTO NOMENUMERO
+               ON OVERFLOW
+                   DISPLAY "AVISO: CODIGO DO CLIENTE TRUNCADO - "
+                       "NOME MUITO LONGO PARA CPF "
+                       CPF-CLIENTE OF WS-CLIENTE
+           END-STRING
+           MOVE NOMENUMERO TO CODIGO-CLIENTE OF WS-CLIENTE.
+
+       6000-GRAVAR-LOG-AUDITORIA.
+      *    Grava em CLIENTE-LOG a imagem antes/depois, operador e
+      *    timestamp de toda inclusao, alteracao ou exclusao.
+           OPEN EXTEND CLIENTE-LOG
+           IF NOT FS-LOG-OK
+               OPEN OUTPUT CLIENTE-LOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATA-HORA
+           MOVE WS-OPERADOR             TO LOG-OPERADOR
+           MOVE WS-TIPO-OPERACAO        TO LOG-OPERACAO
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO LOG-CPF
+
+           MOVE NOME-CLIENTE OF WS-CLIENTE-ANTES TO LOG-ANTES-NOME
+           MOVE DIA OF WS-CLIENTE-ANTES           TO LOG-ANTES-DIA
+           MOVE MES OF WS-CLIENTE-ANTES           TO LOG-ANTES-MES
+           MOVE ANO OF WS-CLIENTE-ANTES           TO LOG-ANTES-ANO
+
+           MOVE NOME-CLIENTE OF WS-CLIENTE        TO LOG-DEPOIS-NOME
+           MOVE DIA OF WS-CLIENTE                 TO LOG-DEPOIS-DIA
+           MOVE MES OF WS-CLIENTE                 TO LOG-DEPOIS-MES
+           MOVE ANO OF WS-CLIENTE                 TO LOG-DEPOIS-ANO
+
+           WRITE LOG-REG
+           CLOSE CLIENTE-LOG.
