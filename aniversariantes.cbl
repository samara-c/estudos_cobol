@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio mensal de aniversariantes, lido do cadastro
+      *          CLIENTE-MASTER, filtrado pelo mes de processamento e
+      *          impresso em ordem crescente de DIA, paginado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                              DIVISION.
+       PROGRAM-ID. aniversariantes.
+
+       ENVIRONMENT                                 DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "data/cliente-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF-CLIENTE
+               FILE STATUS IS WS-FS-CLIENTE.
+
+           SELECT WRK-ANIV ASSIGN TO "data/wrk-aniv.tmp".
+
+           SELECT RELATORIO ASSIGN TO "data/aniversariantes.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA                                        DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       SD  WRK-ANIV.
+           COPY ANIV-WRK.
+
+       FD  RELATORIO.
+       01  LINHA-RELATORIO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLIENTE                PIC X(02).
+           88  FS-OK                            VALUE "00".
+           88  FS-ARQUIVO-INEXISTENTE          VALUE "35".
+
+       01  WS-FS-RELATORIO              PIC X(02).
+
+       01  WS-EOF-MASTER                 PIC X(01) VALUE "N".
+           88  FIM-MASTER                        VALUE "S".
+
+       01  WS-EOF-SORT                   PIC X(01) VALUE "N".
+           88  FIM-SORT                          VALUE "S".
+
+       01  WS-MES-PROCESSAMENTO          PIC 9(02).
+       01  WS-PAGINA                     PIC 9(04) VALUE ZERO.
+       01  WS-LINHAS-PAGINA              PIC 9(02) VALUE 99.
+       01  WS-TOTAL-ANIVERSARIANTES      PIC 9(05) VALUE ZERO.
+       01  WS-DIA-EDITADO                PIC Z9.
+       01  WS-CPF-EDITADO                PIC 9(11).
+
+      * Tabela de nomes de mes (mesma usada na manutencao do cadastro).
+       COPY MESES.
+
+       01  WS-CABECALHO-1.
+           05  FILLER                   PIC X(39) VALUE
+               "RELATORIO DE ANIVERSARIANTES DO MES - ".
+           05  WS-CAB-MES               PIC X(11).
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(07) VALUE "PAGINA ".
+           05  WS-CAB-PAGINA            PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                   PIC X(30) VALUE "NOME".
+           05  FILLER                   PIC X(15) VALUE "CPF".
+           05  FILLER                   PIC X(05) VALUE "DIA".
+
+       01  WS-LINHA-DETALHE.
+           05  WD-NOME                  PIC X(30).
+           05  WD-CPF                   PIC X(15).
+           05  WD-DIA                   PIC X(05).
+
+      *=================================================================
+       PROCEDURE                                   DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-INICIALIZAR
+           SORT WRK-ANIV
+               ON ASCENDING KEY WRK-ANIV-DIA
+               INPUT PROCEDURE IS 1000-SELECIONAR-ANIVERSARIANTES
+               OUTPUT PROCEDURE IS 2000-IMPRIMIR-RELATORIO
+           PERFORM 0900-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MES-PROCESSAMENTO
+           OPEN OUTPUT RELATORIO.
+
+       1000-SELECIONAR-ANIVERSARIANTES.
+      *    Le todo o CLIENTE-MASTER e libera para o SORT apenas os
+      *    clientes cujo MES bate com o mes de processamento. Se o
+      *    master ainda nao existir (primeira execucao antes de
+      *    qualquer carga), cria-o vazio para produzir um relatorio
+      *    sem aniversariantes em vez de abortar.
+           OPEN INPUT CLIENTE-MASTER
+           IF FS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN INPUT CLIENTE-MASTER
+           END-IF
+           PERFORM UNTIL FIM-MASTER
+               READ CLIENTE-MASTER
+                   AT END
+                       SET FIM-MASTER TO TRUE
+                   NOT AT END
+                       PERFORM 1100-LIBERAR-SE-ANIVERSARIANTE
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTE-MASTER.
+
+       1100-LIBERAR-SE-ANIVERSARIANTE.
+           IF MES OF CLIENTE-REG = WS-MES-PROCESSAMENTO
+               MOVE MES OF CLIENTE-REG  TO WRK-ANIV-MES
+               MOVE DIA OF CLIENTE-REG  TO WRK-ANIV-DIA
+               MOVE NOME-CLIENTE OF CLIENTE-REG TO WRK-ANIV-NOME
+               MOVE CPF-CLIENTE OF CLIENTE-REG  TO WRK-ANIV-CPF
+               RELEASE WRK-ANIV-REG
+           END-IF.
+
+       2000-IMPRIMIR-RELATORIO.
+           RETURN WRK-ANIV
+               AT END
+                   SET FIM-SORT TO TRUE
+           END-RETURN
+           PERFORM UNTIL FIM-SORT
+               ADD 1 TO WS-TOTAL-ANIVERSARIANTES
+               PERFORM 2100-IMPRIMIR-DETALHE
+               RETURN WRK-ANIV
+                   AT END
+                       SET FIM-SORT TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       2100-IMPRIMIR-DETALHE.
+           IF WS-LINHAS-PAGINA >= 20
+               PERFORM 2200-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE WRK-ANIV-NOME TO WD-NOME
+           MOVE WRK-ANIV-CPF TO WS-CPF-EDITADO
+           MOVE WS-CPF-EDITADO TO WD-CPF
+           MOVE WRK-ANIV-DIA TO WS-DIA-EDITADO
+           MOVE WS-DIA-EDITADO TO WD-DIA
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       2200-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           SET IDX-MES TO WS-MES-PROCESSAMENTO
+           MOVE NOME-MES-TAB (IDX-MES) TO WS-CAB-MES
+           MOVE WS-PAGINA TO WS-CAB-PAGINA
+           IF WS-PAGINA > 1
+               WRITE LINHA-RELATORIO FROM SPACES
+           END-IF
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+       0900-FINALIZAR.
+           CLOSE RELATORIO.
