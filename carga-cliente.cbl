@@ -0,0 +1,574 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Atualizacao em lote de CLIENTE-MASTER a partir de um
+      *          arquivo de carga (CPF, NOME, DATA-NASC). Antes de
+      *          atualizar, reconcilia a carga ordenada por CPF contra
+      *          CLIENTE-MASTER (CPF ja existente com dados diferentes)
+      *          e contra ela mesma (CPF duplicado no arquivo), gerando
+      *          um relatorio de excecoes que o operador precisa
+      *          zerar antes da atualizacao prosseguir. A atualizacao
+      *          controla checkpoint/restart pelo CPF do ultimo
+      *          registro processado com sucesso, para que uma
+      *          reexecucao apos abend nao reprocesse nem perca o
+      *          ponto onde parou.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                              DIVISION.
+       PROGRAM-ID. carga-cliente.
+
+       ENVIRONMENT                                 DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGA-ENTRADA ASSIGN TO "data/carga-clientes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CARGA.
+
+           SELECT CARGA-WRK ASSIGN TO "data/carga-clientes-wrk.tmp".
+
+           SELECT CARGA-ORDENADA ASSIGN TO
+                   "data/carga-clientes-ordenada.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ORDENADA.
+
+           SELECT RECON-EXCECOES ASSIGN TO "data/reconciliacao.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECON.
+
+           SELECT CLIENTE-MASTER ASSIGN TO "data/cliente-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF-CLIENTE OF CLIENTE-REG
+               FILE STATUS IS WS-FS-CLIENTE.
+
+           SELECT CPF-EXCECOES ASSIGN TO "data/cpf-excecoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCECAO.
+
+           SELECT CONTADOR ASSIGN TO "data/contador.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTADOR-CHAVE
+               FILE STATUS IS WS-FS-CONTADOR.
+
+           SELECT CLIENTE-LOG ASSIGN TO "data/cliente-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CONTROLE-RESTART ASSIGN TO "data/restart-carga.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-CHAVE
+               FILE STATUS IS WS-FS-RESTART.
+
+       DATA                                        DIVISION.
+       FILE SECTION.
+       FD  CARGA-ENTRADA.
+           COPY CLIENTE REPLACING CLIENTE-REG BY CARGA-REG.
+
+       SD  CARGA-WRK.
+           COPY CLIENTE REPLACING CLIENTE-REG BY CARGA-WRK-REG.
+
+       FD  CARGA-ORDENADA.
+           COPY CLIENTE REPLACING CLIENTE-REG BY CARGA-ORD-REG.
+
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  CPF-EXCECOES.
+           COPY CPF-EXC.
+
+       FD  RECON-EXCECOES.
+           COPY CPF-EXC REPLACING EXC-REG BY RECON-EXC-REG.
+
+       FD  CONTADOR.
+           COPY CONTADOR.
+
+       FD  CLIENTE-LOG.
+           COPY CLIENTE-LOG.
+
+       FD  CONTROLE-RESTART.
+           COPY CONTROLE-RESTART.
+
+       WORKING-STORAGE SECTION.
+       77 NUMERO-X PIC 9(09).
+       77 NOME PIC A(30).
+       77 NOMENUMERO PIC X(30).
+
+       01  WS-FS-CARGA                  PIC X(02).
+           88  FS-CARGA-OK                       VALUE "00".
+
+       01  WS-FS-ORDENADA               PIC X(02).
+           88  FS-ORDENADA-OK                    VALUE "00".
+
+       01  WS-FS-RECON                  PIC X(02).
+           88  FS-RECON-OK                       VALUE "00".
+
+       01  WS-FS-CLIENTE                PIC X(02).
+           88  FS-OK                            VALUE "00".
+           88  FS-ARQUIVO-INEXISTENTE           VALUE "35".
+
+       01  WS-FS-EXCECAO                PIC X(02).
+           88  FS-EXC-OK                        VALUE "00".
+
+       01  WS-FS-CONTADOR               PIC X(02).
+           88  FS-CONTADOR-OK                   VALUE "00".
+           88  FS-CONTADOR-INEXISTENTE          VALUE "35".
+
+       01  WS-FS-LOG                    PIC X(02).
+           88  FS-LOG-OK                        VALUE "00".
+
+       01  WS-FS-RESTART                PIC X(02).
+           88  FS-RESTART-OK                    VALUE "00".
+           88  FS-RESTART-INEXISTENTE           VALUE "35".
+
+       01  WS-EOF-CARGA                  PIC X(01) VALUE "N".
+           88  FIM-CARGA                         VALUE "S".
+
+       01  WS-ULTIMO-CPF-PROCESSADO      PIC 9(11) VALUE ZERO.
+       01  WS-TOTAL-LIDOS                PIC 9(07) VALUE ZERO.
+       01  WS-TOTAL-PROCESSADOS          PIC 9(07) VALUE ZERO.
+       01  WS-TOTAL-REJEITADOS           PIC 9(07) VALUE ZERO.
+       01  WS-TOTAL-PULADOS-RESTART      PIC 9(07) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * Reconciliacao da carga contra CLIENTE-MASTER e contra si mesma
+      * (CPF duplicado), executada antes da atualizacao.
+      *-----------------------------------------------------------------
+       01  WS-PRIMEIRO-REGISTRO-RECON    PIC X(01) VALUE "S".
+           88  E-PRIMEIRO-REGISTRO-RECON         VALUE "S".
+
+       01  WS-CPF-ANTERIOR-RECON         PIC 9(11) VALUE ZERO.
+       01  WS-TOTAL-EXCECOES-RECON       PIC 9(07) VALUE ZERO.
+       01  WS-RECON-MOTIVO               PIC X(40).
+
+       01  WS-TIPO-OPERACAO              PIC X(01) VALUE "I".
+           88  OP-INCLUSAO                       VALUE "I".
+           88  OP-ALTERACAO                       VALUE "A".
+
+       01  WS-OPERADOR                   PIC X(08) VALUE "LOTE001".
+       01  WS-EXCECAO-MOTIVO             PIC X(40).
+       01  WS-MOTIVO-CPF                 PIC X(40).
+       01  WS-MOTIVO-DATA                PIC X(40).
+
+      * Imagem de trabalho do cliente da carga corrente.
+       COPY CLIENTE REPLACING CLIENTE-REG BY WS-CLIENTE.
+      * Imagem anterior (para a trilha de auditoria em alteracoes).
+       COPY CLIENTE REPLACING CLIENTE-REG BY WS-CLIENTE-ANTES.
+
+      *-----------------------------------------------------------------
+      * Validacao de CPF (digitos verificadores) - mesma regra usada
+      * na manutencao online (meu-programa).
+      *-----------------------------------------------------------------
+       01  WS-CPF-TRAB.
+           05  WS-CPF-NUM              PIC 9(11).
+           05  WS-CPF-DIG REDEFINES WS-CPF-NUM
+                                       PIC 9 OCCURS 11 TIMES
+                                       INDEXED BY IDX-CPF.
+
+       01  WS-CPF-VALIDO                PIC X(01) VALUE "N".
+           88  CPF-VALIDO                        VALUE "S".
+           88  CPF-INVALIDO                       VALUE "N".
+
+       01  WS-CPF-SOMA                  PIC 9(05).
+       01  WS-CPF-RESTO                 PIC 9(05).
+       01  WS-CPF-PESO                  PIC 9(02).
+       01  WS-CPF-DV1                   PIC 9(01).
+       01  WS-CPF-DV2                   PIC 9(01).
+
+      *-----------------------------------------------------------------
+      * Validacao de DATA-NASC (calendario) - mesma regra usada na
+      * manutencao online (meu-programa).
+      *-----------------------------------------------------------------
+       01  WS-DIAS-NO-MES-TAB.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 28.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+           05  FILLER                  PIC 9(02) VALUE 30.
+           05  FILLER                  PIC 9(02) VALUE 31.
+       01  FILLER REDEFINES WS-DIAS-NO-MES-TAB.
+           05  WS-DIAS-NO-MES          PIC 9(02) OCCURS 12 TIMES.
+
+       01  WS-DATA-VALIDA               PIC X(01) VALUE "N".
+           88  DATA-NASC-VALIDA                  VALUE "S".
+           88  DATA-NASC-INVALIDA                VALUE "N".
+
+       01  WS-ANO-ATUAL                  PIC 9(04).
+       01  WS-LIMITE-DIA                 PIC 9(02).
+       01  WS-ANO-BISSEXTO               PIC X(01).
+           88  ANO-E-BISSEXTO                    VALUE "S".
+
+      *=================================================================
+       PROCEDURE                                   DIVISION.
+
+       0000-MAIN.
+           PERFORM 0010-ORDENAR-CARGA
+           PERFORM 0020-RECONCILIAR-CARGA
+           IF WS-TOTAL-EXCECOES-RECON > 0
+               DISPLAY "CARGA-CLIENTE: RECONCILIACAO ENCONTROU "
+                   WS-TOTAL-EXCECOES-RECON " EXCECAO(OES). "
+                   "ATUALIZACAO NAO EXECUTADA - "
+                   "CONSULTE data/reconciliacao.rpt"
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               PERFORM UNTIL FIM-CARGA
+                   READ CARGA-ORDENADA
+                       AT END
+                           SET FIM-CARGA TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+                           PERFORM 0200-PROCESSAR-REGISTRO-CARGA
+                   END-READ
+               END-PERFORM
+               PERFORM 0900-FINALIZAR
+               DISPLAY "CARGA-CLIENTE: LIDOS=" WS-TOTAL-LIDOS
+                   " PROCESSADOS=" WS-TOTAL-PROCESSADOS
+                   " REJEITADOS=" WS-TOTAL-REJEITADOS
+                   " PULADOS(RESTART)=" WS-TOTAL-PULADOS-RESTART
+           END-IF
+           STOP RUN.
+
+       0010-ORDENAR-CARGA.
+      *    Ordena o arquivo de carga por CPF, independente da ordem de
+      *    chegada, para viabilizar a deteccao de duplicados e o
+      *    checkpoint/restart por CPF na fase de atualizacao.
+           SORT CARGA-WRK
+               ON ASCENDING KEY CPF-CLIENTE OF CARGA-WRK-REG
+               USING CARGA-ENTRADA
+               GIVING CARGA-ORDENADA.
+
+       0020-RECONCILIAR-CARGA.
+      *    Compara cada registro da carga ordenada contra
+      *    CLIENTE-MASTER (mesmo CPF com NOME ou DATA-NASC diferentes)
+      *    e contra ela mesma (CPF duplicado no arquivo). Numa primeira
+      *    carga o master ainda pode nao existir - cria-o vazio para
+      *    que a reconciliacao rode normalmente (sem excecoes contra o
+      *    master) em vez de abortar.
+           OPEN INPUT CARGA-ORDENADA
+           OPEN INPUT CLIENTE-MASTER
+           IF FS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN INPUT CLIENTE-MASTER
+           END-IF
+           PERFORM UNTIL FIM-CARGA
+               READ CARGA-ORDENADA
+                   AT END
+                       SET FIM-CARGA TO TRUE
+                   NOT AT END
+                       PERFORM 0030-RECONCILIAR-REGISTRO
+               END-READ
+           END-PERFORM
+           CLOSE CARGA-ORDENADA
+           CLOSE CLIENTE-MASTER
+           MOVE "N" TO WS-EOF-CARGA.
+
+       0030-RECONCILIAR-REGISTRO.
+           IF NOT E-PRIMEIRO-REGISTRO-RECON
+               AND CPF-CLIENTE OF CARGA-ORD-REG = WS-CPF-ANTERIOR-RECON
+               MOVE "CPF DUPLICADO NO ARQUIVO DE CARGA"
+                   TO WS-RECON-MOTIVO
+               PERFORM 0040-GRAVAR-EXCECAO-RECONCILIACAO
+           END-IF
+           MOVE "N" TO WS-PRIMEIRO-REGISTRO-RECON
+           MOVE CPF-CLIENTE OF CARGA-ORD-REG TO WS-CPF-ANTERIOR-RECON
+
+           MOVE CPF-CLIENTE OF CARGA-ORD-REG
+               TO CPF-CLIENTE OF CLIENTE-REG
+           READ CLIENTE-MASTER
+               KEY IS CPF-CLIENTE OF CLIENTE-REG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF NOME-CLIENTE OF CARGA-ORD-REG
+                           NOT = NOME-CLIENTE OF CLIENTE-REG
+                       OR DATA-NASC OF CARGA-ORD-REG
+                           NOT = DATA-NASC OF CLIENTE-REG
+                       MOVE "CPF JA CADASTRADO COM DADOS DIFERENTES"
+                           TO WS-RECON-MOTIVO
+                       PERFORM 0040-GRAVAR-EXCECAO-RECONCILIACAO
+                   END-IF
+           END-READ.
+
+       0040-GRAVAR-EXCECAO-RECONCILIACAO.
+           ADD 1 TO WS-TOTAL-EXCECOES-RECON
+           OPEN EXTEND RECON-EXCECOES
+           IF NOT FS-RECON-OK
+               OPEN OUTPUT RECON-EXCECOES
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14)
+               TO EXC-DATA-HORA OF RECON-EXC-REG
+           MOVE CPF-CLIENTE OF CARGA-ORD-REG TO EXC-CPF OF RECON-EXC-REG
+           MOVE WS-RECON-MOTIVO TO EXC-MOTIVO OF RECON-EXC-REG
+           WRITE RECON-EXC-REG
+           CLOSE RECON-EXCECOES.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CARGA-ORDENADA
+           OPEN I-O CLIENTE-MASTER
+           IF FS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF
+           PERFORM 0110-LER-CHECKPOINT.
+
+       0110-LER-CHECKPOINT.
+      *    Recupera o CPF do ultimo registro de carga processado com
+      *    sucesso numa execucao anterior, para retomar dai em caso
+      *    de reprocessamento apos abend.
+           OPEN I-O CONTROLE-RESTART
+           IF FS-RESTART-INEXISTENTE
+               OPEN OUTPUT CONTROLE-RESTART
+               MOVE 1 TO RESTART-CHAVE
+               MOVE ZERO TO RESTART-ULTIMO-CPF
+               MOVE FUNCTION CURRENT-DATE (1:14) TO RESTART-DATA-HORA
+               WRITE RESTART-REG
+               CLOSE CONTROLE-RESTART
+               OPEN I-O CONTROLE-RESTART
+           END-IF
+           MOVE 1 TO RESTART-CHAVE
+           READ CONTROLE-RESTART
+               KEY IS RESTART-CHAVE
+               INVALID KEY
+                   MOVE ZERO TO WS-ULTIMO-CPF-PROCESSADO
+               NOT INVALID KEY
+                   MOVE RESTART-ULTIMO-CPF TO WS-ULTIMO-CPF-PROCESSADO
+           END-READ.
+
+       0200-PROCESSAR-REGISTRO-CARGA.
+      *    O arquivo de carga deve estar ordenado ascendente por CPF;
+      *    registros ja cobertos pelo checkpoint sao pulados.
+           IF CPF-CLIENTE OF CARGA-ORD-REG <= WS-ULTIMO-CPF-PROCESSADO
+               ADD 1 TO WS-TOTAL-PULADOS-RESTART
+           ELSE
+               MOVE CARGA-ORD-REG TO WS-CLIENTE
+               PERFORM 1000-VALIDAR-CPF
+               PERFORM 2000-VALIDAR-DATA-NASC
+               IF CPF-VALIDO AND DATA-NASC-VALIDA
+                   PERFORM 0300-GRAVAR-CLIENTE
+                   ADD 1 TO WS-TOTAL-PROCESSADOS
+               ELSE
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   IF CPF-INVALIDO
+                       MOVE WS-MOTIVO-CPF TO WS-EXCECAO-MOTIVO
+                       PERFORM 1900-REGISTRAR-EXCECAO
+                   END-IF
+                   IF DATA-NASC-INVALIDA
+                       MOVE WS-MOTIVO-DATA TO WS-EXCECAO-MOTIVO
+                       PERFORM 1900-REGISTRAR-EXCECAO
+                   END-IF
+               END-IF
+               PERFORM 0800-ATUALIZAR-CHECKPOINT
+           END-IF.
+
+       0300-GRAVAR-CLIENTE.
+           INITIALIZE WS-CLIENTE-ANTES
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO CPF-CLIENTE OF CLIENTE-REG
+           READ CLIENTE-MASTER
+               KEY IS CPF-CLIENTE OF CLIENTE-REG
+               INVALID KEY
+                   SET OP-INCLUSAO TO TRUE
+                   PERFORM 5000-GERAR-CODIGO-CLIENTE
+                   MOVE WS-CLIENTE TO CLIENTE-REG
+                   WRITE CLIENTE-REG
+               NOT INVALID KEY
+                   SET OP-ALTERACAO TO TRUE
+                   MOVE CLIENTE-REG TO WS-CLIENTE-ANTES
+                   MOVE CODIGO-CLIENTE OF CLIENTE-REG
+                       TO CODIGO-CLIENTE OF WS-CLIENTE
+                   MOVE WS-CLIENTE TO CLIENTE-REG
+                   REWRITE CLIENTE-REG
+           END-READ
+           PERFORM 6000-GRAVAR-LOG-AUDITORIA.
+
+       0800-ATUALIZAR-CHECKPOINT.
+           MOVE 1 TO RESTART-CHAVE
+           MOVE CPF-CLIENTE OF CARGA-ORD-REG TO RESTART-ULTIMO-CPF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RESTART-DATA-HORA
+           REWRITE RESTART-REG
+               INVALID KEY
+                   WRITE RESTART-REG
+           END-REWRITE.
+
+       0900-FINALIZAR.
+      *    Execucao concluida normalmente (todo o arquivo de carga foi
+      *    lido ate o fim) - zera o checkpoint para que ele delimite
+      *    apenas a janela de restart desta execucao, e nao vire um
+      *    piso permanente que faria a proxima carga pular clientes de
+      *    CPF mais baixo para sempre.
+           MOVE 1 TO RESTART-CHAVE
+           MOVE ZERO TO RESTART-ULTIMO-CPF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RESTART-DATA-HORA
+           REWRITE RESTART-REG
+               INVALID KEY
+                   WRITE RESTART-REG
+           END-REWRITE
+           CLOSE CARGA-ORDENADA
+           CLOSE CLIENTE-MASTER
+           CLOSE CONTROLE-RESTART.
+
+       1000-VALIDAR-CPF.
+      *    Valida os dois digitos verificadores do CPF (modulo 11).
+           SET CPF-INVALIDO TO TRUE
+           MOVE "DIGITO VERIFICADOR DE CPF INVALIDO" TO WS-MOTIVO-CPF
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO WS-CPF-NUM
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 10 TO WS-CPF-PESO
+           PERFORM VARYING IDX-CPF FROM 1 BY 1 UNTIL IDX-CPF > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (IDX-CPF) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 11 TO WS-CPF-PESO
+           PERFORM VARYING IDX-CPF FROM 1 BY 1 UNTIL IDX-CPF > 10
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (IDX-CPF) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DV1 = WS-CPF-DIG (10)
+              AND WS-CPF-DV2 = WS-CPF-DIG (11)
+               SET CPF-VALIDO TO TRUE
+           END-IF.
+
+       1900-REGISTRAR-EXCECAO.
+           OPEN EXTEND CPF-EXCECOES
+           IF NOT FS-EXC-OK
+               OPEN OUTPUT CPF-EXCECOES
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO EXC-DATA-HORA OF EXC-REG
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO EXC-CPF OF EXC-REG
+           MOVE WS-EXCECAO-MOTIVO TO EXC-MOTIVO OF EXC-REG
+           WRITE EXC-REG
+           CLOSE CPF-EXCECOES.
+
+       2000-VALIDAR-DATA-NASC.
+      *    Valida dias-por-mes (incluindo 29/02 em ano bissexto) e
+      *    rejeita ANO maior que o ano de processamento corrente.
+           SET DATA-NASC-INVALIDA TO TRUE
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ANO-ATUAL
+
+           IF MES OF WS-CLIENTE < 1 OR MES OF WS-CLIENTE > 12
+               MOVE "MES INVALIDO" TO WS-MOTIVO-DATA
+           ELSE
+               IF ANO OF WS-CLIENTE = ZERO
+                   OR ANO OF WS-CLIENTE > WS-ANO-ATUAL
+                   MOVE "ANO DE NASCIMENTO INVALIDO OU FUTURO"
+                       TO WS-MOTIVO-DATA
+               ELSE
+                   PERFORM 2100-VERIFICAR-BISSEXTO
+
+                   MOVE WS-DIAS-NO-MES (MES OF WS-CLIENTE)
+                       TO WS-LIMITE-DIA
+                   IF MES OF WS-CLIENTE = 2 AND ANO-E-BISSEXTO
+                       MOVE 29 TO WS-LIMITE-DIA
+                   END-IF
+
+                   IF DIA OF WS-CLIENTE < 1
+                       OR DIA OF WS-CLIENTE > WS-LIMITE-DIA
+                       MOVE "DIA INVALIDO PARA O MES INFORMADO"
+                           TO WS-MOTIVO-DATA
+                   ELSE
+                       SET DATA-NASC-VALIDA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-VERIFICAR-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           IF (FUNCTION MOD (ANO OF WS-CLIENTE, 4) = 0
+               AND FUNCTION MOD (ANO OF WS-CLIENTE, 100) NOT = 0)
+               OR FUNCTION MOD (ANO OF WS-CLIENTE, 400) = 0
+               SET ANO-E-BISSEXTO TO TRUE
+           END-IF.
+
+       5000-GERAR-CODIGO-CLIENTE.
+      *    Gera o proximo numero de sequencia (persistido em CONTADOR,
+      *    compartilhado com a manutencao online) e monta NOMENUMERO.
+           OPEN I-O CONTADOR
+           IF FS-CONTADOR-INEXISTENTE
+               OPEN OUTPUT CONTADOR
+               MOVE 1 TO CONTADOR-CHAVE
+               MOVE ZERO TO ULTIMO-NUMERO
+               WRITE CONTADOR-REG
+               CLOSE CONTADOR
+               OPEN I-O CONTADOR
+           END-IF
+
+           MOVE 1 TO CONTADOR-CHAVE
+           READ CONTADOR
+               KEY IS CONTADOR-CHAVE
+               INVALID KEY
+                   MOVE ZERO TO ULTIMO-NUMERO
+           END-READ
+
+           ADD 1 TO ULTIMO-NUMERO
+           MOVE 1 TO CONTADOR-CHAVE
+           REWRITE CONTADOR-REG
+           INVALID KEY
+               WRITE CONTADOR-REG
+           END-REWRITE
+           CLOSE CONTADOR
+
+           MOVE ULTIMO-NUMERO TO NUMERO-X
+           MOVE NOME-CLIENTE OF WS-CLIENTE TO NOME
+           MOVE SPACES TO NOMENUMERO
+           STRING NUMERO-X DELIMITED BY SIZE
+                  "-"      DELIMITED BY SIZE
+                  NOME     DELIMITED BY SPACE
+               INTO NOMENUMERO
+               ON OVERFLOW
+                   DISPLAY "AVISO: CODIGO DO CLIENTE TRUNCADO - "
+                       "NOME MUITO LONGO PARA CPF "
+                       CPF-CLIENTE OF WS-CLIENTE
+           END-STRING
+           MOVE NOMENUMERO TO CODIGO-CLIENTE OF WS-CLIENTE.
+
+       6000-GRAVAR-LOG-AUDITORIA.
+      *    Grava em CLIENTE-LOG a imagem antes/depois, operador e
+      *    timestamp de toda inclusao ou alteracao feita pela carga.
+           OPEN EXTEND CLIENTE-LOG
+           IF NOT FS-LOG-OK
+               OPEN OUTPUT CLIENTE-LOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATA-HORA
+           MOVE WS-OPERADOR             TO LOG-OPERADOR
+           MOVE WS-TIPO-OPERACAO        TO LOG-OPERACAO
+           MOVE CPF-CLIENTE OF WS-CLIENTE TO LOG-CPF
+
+           MOVE NOME-CLIENTE OF WS-CLIENTE-ANTES TO LOG-ANTES-NOME
+           MOVE DIA OF WS-CLIENTE-ANTES           TO LOG-ANTES-DIA
+           MOVE MES OF WS-CLIENTE-ANTES           TO LOG-ANTES-MES
+           MOVE ANO OF WS-CLIENTE-ANTES           TO LOG-ANTES-ANO
+
+           MOVE NOME-CLIENTE OF WS-CLIENTE        TO LOG-DEPOIS-NOME
+           MOVE DIA OF WS-CLIENTE                 TO LOG-DEPOIS-DIA
+           MOVE MES OF WS-CLIENTE                 TO LOG-DEPOIS-MES
+           MOVE ANO OF WS-CLIENTE                 TO LOG-DEPOIS-ANO
+
+           WRITE LOG-REG
+           CLOSE CLIENTE-LOG.
