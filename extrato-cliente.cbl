@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Extrato CSV do cadastro CLIENTE-MASTER (CPF, NOME e
+      *          DATA-NASC) para carga agendada na CRM de marketing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                              DIVISION.
+       PROGRAM-ID. extrato-cliente.
+
+       ENVIRONMENT                                 DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "data/cliente-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF-CLIENTE
+               FILE STATUS IS WS-FS-CLIENTE.
+
+           SELECT EXTRATO-CSV ASSIGN TO "data/extrato-clientes.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
+       DATA                                        DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  EXTRATO-CSV.
+       01  LINHA-CSV                       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CLIENTE                PIC X(02).
+           88  FS-OK                            VALUE "00".
+           88  FS-ARQUIVO-INEXISTENTE          VALUE "35".
+
+       01  WS-FS-EXTRATO                PIC X(02).
+
+       01  WS-EOF-MASTER                 PIC X(01) VALUE "N".
+           88  FIM-MASTER                        VALUE "S".
+
+       01  WS-CPF-EDITADO                PIC 9(11).
+       01  WS-DIA-EDITADO                PIC 99.
+       01  WS-MES-EDITADO                PIC 99.
+       01  WS-ANO-EDITADO                PIC 9999.
+
+       01  WS-CSV-CPF                    PIC X(11).
+       01  WS-CSV-NOME                   PIC X(30).
+       01  WS-CSV-DIA                    PIC 99.
+       01  WS-CSV-MES                    PIC 99.
+       01  WS-CSV-ANO                    PIC 9999.
+
+      *=================================================================
+       PROCEDURE                                   DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-INICIALIZAR
+           PERFORM UNTIL FIM-MASTER
+               READ CLIENTE-MASTER
+                   AT END
+                       SET FIM-MASTER TO TRUE
+                   NOT AT END
+                       PERFORM 0200-GRAVAR-LINHA-CSV
+               END-READ
+           END-PERFORM
+           PERFORM 0900-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      *    Se o master ainda nao existir (primeira execucao antes de
+      *    qualquer carga), cria-o vazio para produzir um extrato so
+      *    com o cabecalho em vez de abortar.
+           OPEN INPUT CLIENTE-MASTER
+           IF FS-ARQUIVO-INEXISTENTE
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN INPUT CLIENTE-MASTER
+           END-IF
+           OPEN OUTPUT EXTRATO-CSV
+           MOVE "CPF,NOME,DATA_NASCIMENTO" TO LINHA-CSV
+           WRITE LINHA-CSV.
+
+       0200-GRAVAR-LINHA-CSV.
+           MOVE CPF-CLIENTE OF CLIENTE-REG  TO WS-CSV-CPF
+           MOVE NOME-CLIENTE OF CLIENTE-REG TO WS-CSV-NOME
+           MOVE DIA OF CLIENTE-REG          TO WS-CSV-DIA
+           MOVE MES OF CLIENTE-REG          TO WS-CSV-MES
+           MOVE ANO OF CLIENTE-REG          TO WS-CSV-ANO
+           MOVE SPACES TO LINHA-CSV
+           STRING WS-CSV-CPF                DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-NOME) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-CSV-DIA   DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-CSV-MES   DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-CSV-ANO   DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING
+           WRITE LINHA-CSV.
+
+       0900-FINALIZAR.
+           CLOSE CLIENTE-MASTER
+           CLOSE EXTRATO-CSV.
